@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLONL.
+
+      ******************************************************************
+      * Online correction screen for keying dividend/divisor pairs
+      * into the DIVIN batch input file ahead of the overnight
+      * BUGSOLUTION run. Applies the same zero-divisor and maximum-
+      * divisor edits as the batch program (max divisor loaded from
+      * the same DIVCTL control file) so bad entries are caught at
+      * the terminal instead of turning up as rejects the next
+      * morning.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DIVISOR-INPUT-FILE ASSIGN TO "DIVIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL DIVISOR-CONTROL-FILE ASSIGN TO "DIVCTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIVISOR-INPUT-FILE.
+       01  DIV-INPUT-RECORD.
+           05  DI-DIVIDEND             PIC X(5).
+           05  DI-DIVISOR              PIC X(5).
+
+       FD  DIVISOR-CONTROL-FILE.
+       01  DIV-CONTROL-RECORD.
+           05  CTL-MAX-DIVISOR         PIC 9(5).
+           05  CTL-DECIMAL-PLACES      PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENTRY-FIELDS.
+           05  WS-DIVIDEND             PIC 9(5) VALUE 0.
+           05  WS-DIVISOR              PIC 9(5) VALUE 0.
+
+       01  WS-EDIT-CONTROLS.
+           05  WS-MAX-DIVISOR          PIC 9(5) VALUE 99999.
+
+       01  WS-SWITCHES.
+           05  WS-MORE-ENTRIES-SW      PIC X VALUE "Y".
+               88  WS-MORE-ENTRIES                 VALUE "Y".
+               88  WS-NO-MORE-ENTRIES               VALUE "N".
+           05  WS-DIVISOR-EDIT-SW      PIC X VALUE "V".
+               88  WS-DIVISOR-VALID                 VALUE "V".
+               88  WS-DIVISOR-INVALID               VALUE "I".
+
+       01  WS-ERROR-MESSAGE            PIC X(40) VALUE SPACES.
+       01  WS-CONFIRM-MESSAGE          PIC X(40) VALUE SPACES.
+       01  WS-CONTINUE-ANSWER          PIC X VALUE "Y".
+
+       01  WS-OUTPUT-DIVIDEND          PIC X(5).
+       01  WS-OUTPUT-DIVISOR           PIC X(5).
+
+       SCREEN SECTION.
+       01  SCR-DIVISOR-ENTRY.
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 10 VALUE "DIVISOR BATCH ENTRY SCREEN".
+           05  LINE 4 COLUMN 10 VALUE "DIVIDEND . . :".
+           05  LINE 4 COLUMN 26 PIC 9(5) USING WS-DIVIDEND.
+           05  LINE 6 COLUMN 10 VALUE "DIVISOR  . . :".
+           05  LINE 6 COLUMN 26 PIC 9(5) USING WS-DIVISOR.
+           05  LINE 10 COLUMN 10 PIC X(40) FROM WS-ERROR-MESSAGE.
+           05  LINE 12 COLUMN 10 PIC X(40) FROM WS-CONFIRM-MESSAGE.
+
+       01  SCR-CONTINUE-PROMPT.
+           05  LINE 16 COLUMN 10 VALUE "ENTER ANOTHER (Y/N) . :".
+           05  LINE 16 COLUMN 34 PIC X USING WS-CONTINUE-ANSWER.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ENTRY-CYCLE UNTIL WS-NO-MORE-ENTRIES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN EXTEND DIVISOR-INPUT-FILE
+           PERFORM 1050-LOAD-CONTROL-PARMS.
+
+       1050-LOAD-CONTROL-PARMS.
+           OPEN INPUT DIVISOR-CONTROL-FILE
+           READ DIVISOR-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CTL-MAX-DIVISOR IS NUMERIC
+                       MOVE CTL-MAX-DIVISOR TO WS-MAX-DIVISOR
+                   END-IF
+           END-READ
+           CLOSE DIVISOR-CONTROL-FILE.
+
+       2000-ENTRY-CYCLE.
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           MOVE SPACES TO WS-CONFIRM-MESSAGE
+           MOVE 0 TO WS-DIVIDEND
+           MOVE 0 TO WS-DIVISOR
+           DISPLAY SCR-DIVISOR-ENTRY
+           ACCEPT SCR-DIVISOR-ENTRY
+
+           PERFORM 2100-EDIT-DIVISOR
+
+           IF WS-DIVISOR-VALID THEN
+               PERFORM 2900-WRITE-INPUT-RECORD
+               MOVE "Accepted - record added to DIVIN."
+                   TO WS-CONFIRM-MESSAGE
+           ELSE
+               DISPLAY SCR-DIVISOR-ENTRY
+           END-IF
+
+           PERFORM 2200-ASK-CONTINUE.
+
+       2100-EDIT-DIVISOR.
+           SET WS-DIVISOR-VALID TO TRUE
+           MOVE SPACES TO WS-ERROR-MESSAGE
+
+           IF WS-DIVISOR = 0 THEN
+               SET WS-DIVISOR-INVALID TO TRUE
+               MOVE "Error: Divisor cannot be zero." TO WS-ERROR-MESSAGE
+           ELSE
+               IF WS-DIVISOR > WS-MAX-DIVISOR THEN
+                   SET WS-DIVISOR-INVALID TO TRUE
+                   MOVE "Error: Divisor exceeds approved maximum."
+                       TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+       2200-ASK-CONTINUE.
+           MOVE "Y" TO WS-CONTINUE-ANSWER
+           DISPLAY SCR-CONTINUE-PROMPT
+           ACCEPT SCR-CONTINUE-PROMPT
+
+           IF WS-CONTINUE-ANSWER = "N" OR WS-CONTINUE-ANSWER = "n" THEN
+               SET WS-NO-MORE-ENTRIES TO TRUE
+           END-IF.
+
+       2900-WRITE-INPUT-RECORD.
+           MOVE WS-DIVIDEND TO WS-OUTPUT-DIVIDEND
+           MOVE WS-DIVISOR TO WS-OUTPUT-DIVISOR
+           MOVE WS-OUTPUT-DIVIDEND TO DI-DIVIDEND
+           MOVE WS-OUTPUT-DIVISOR TO DI-DIVISOR
+           WRITE DIV-INPUT-RECORD.
+
+       9000-TERMINATE.
+           CLOSE DIVISOR-INPUT-FILE.

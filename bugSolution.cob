@@ -1,19 +1,391 @@
-01  WS-AREA-1. 
-       05  WS-VAR-1 PIC 9(5) VALUE 0. 
-       05  WS-VAR-2 PIC 9(5) VALUE 0. 
-       05  WS-VAR-3 PIC 9(5) VALUE 0. 
-       05  WS-DIVISOR PIC 9(5). 
-
-PROCEDURE DIVISION. 
-
-    DISPLAY "Enter the divisor (cannot be 0): ". 
-    ACCEPT WS-DIVISOR. 
-
-    IF WS-DIVISOR = 0 THEN 
-       DISPLAY "Error: Divisor cannot be zero." 
-       STOP RUN 
-    ELSE 
-       COMPUTE WS-VAR-1 = 10 / WS-DIVISOR 
-       DISPLAY "Result: " WS-VAR-1 
-    END-IF. 
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVISOR-INPUT-FILE ASSIGN TO "DIVIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIVISOR-OUTPUT-FILE ASSIGN TO "DIVOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIVISOR-REJECT-FILE ASSIGN TO "DIVREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL DIVISOR-CONTROL-FILE ASSIGN TO "DIVCTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL DIVISOR-RESTART-FILE ASSIGN TO "DIVCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIVISOR-REPORT-FILE ASSIGN TO "DIVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIVISOR-EXTRACT-FILE ASSIGN TO "DIVEXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIVISOR-INPUT-FILE.
+       01  DIV-INPUT-RECORD.
+           05  DI-DIVIDEND             PIC X(5).
+           05  DI-DIVISOR              PIC X(5).
+
+       FD  DIVISOR-OUTPUT-FILE.
+       01  DIV-OUTPUT-RECORD           PIC X(80).
+
+       FD  DIVISOR-REJECT-FILE.
+       01  DIV-REJECT-RECORD           PIC X(80).
+
+       FD  DIVISOR-CONTROL-FILE.
+       01  DIV-CONTROL-RECORD.
+           05  CTL-MAX-DIVISOR         PIC 9(5).
+           05  CTL-DECIMAL-PLACES      PIC 9.
+
+       FD  DIVISOR-RESTART-FILE.
+       01  DIV-RESTART-RECORD.
+           05  CKPT-LAST-RECORD-NUM    PIC 9(7).
+           05  CKPT-RECORDS-READ       PIC 9(7).
+           05  CKPT-RECORDS-COMPUTED   PIC 9(7).
+           05  CKPT-RECORDS-REJECTED   PIC 9(7).
+           05  CKPT-SUM-RESULT         PIC 9(9)V9(4).
+           05  CKPT-PAGE-NUMBER        PIC 9(3).
+
+       FD  DIVISOR-REPORT-FILE.
+       01  DIV-REPORT-LINE             PIC X(80).
+
+       FD  DIVISOR-EXTRACT-FILE.
+       01  DIV-EXTRACT-RECORD.
+           05  EXT-DIVIDEND            PIC 9(5).
+           05  EXT-DIVISOR             PIC 9(5).
+           05  EXT-RESULT              PIC 9(5)V9(4).
+           05  EXT-RUN-DATE            PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1.
+           05  WS-VAR-1                PIC 9(5)V9(4) VALUE 0.
+           05  WS-VAR-2                PIC 9(5) VALUE 0.
+           05  WS-VAR-3                PIC 9(5) VALUE 0.
+           05  WS-DIVIDEND             PIC 9(5) VALUE 0.
+           05  WS-DIVISOR              PIC 9(5) VALUE 0.
+
+       01  WS-ROUNDING-CONTROLS.
+           05  WS-DECIMAL-PLACES       PIC 9 VALUE 2.
+           05  WS-SCALE-FACTOR         PIC 9(5) VALUE 100.
+           05  WS-SCALED-RESULT        PIC 9(9) VALUE 0.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+           05  WS-DIVISOR-EDIT-SW      PIC X VALUE "V".
+               88  WS-DIVISOR-VALID               VALUE "V".
+               88  WS-DIVISOR-INVALID             VALUE "I".
+
+       01  WS-EDIT-CONTROLS.
+           05  WS-MAX-DIVISOR          PIC 9(5) VALUE 99999.
+
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+           05  WS-RESTART-RECORD-NUM   PIC 9(7) VALUE 0.
+           05  WS-SKIP-COUNT           PIC 9(7) VALUE 0.
+
+       01  WS-REJECT-REASON            PIC X(8).
+
+       01  WS-OUTPUT-LINE.
+           05  WS-OUT-DIVIDEND         PIC ZZZZ9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-OUT-DIVISOR          PIC ZZZZ9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-OUT-RESULT           PIC ZZZZ9.9999.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-OUT-QUOTIENT         PIC ZZZZ9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-OUT-REMAINDER        PIC ZZZZ9.
+
+       01  WS-REJECT-LINE.
+           05  WS-REJ-DIVIDEND         PIC X(5).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-REJ-DIVISOR          PIC X(5).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-REJ-REASON-CODE      PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-REJ-TIMESTAMP        PIC X(21).
+
+       01  WS-CURRENT-TIMESTAMP        PIC X(21).
+
+       01  WS-RUN-DATE-RAW             PIC X(8).
+
+       01  WS-REPORT-CONTROLS.
+           05  WS-LINES-PER-PAGE       PIC 9(3) VALUE 60.
+           05  WS-LINE-COUNT           PIC 9(3) VALUE 0.
+           05  WS-PAGE-NUMBER          PIC 9(3) VALUE 0.
+
+       01  WS-REPORT-TITLE-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(30)
+               VALUE "DIVISOR CALCULATION REPORT".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(5) VALUE "PAGE ".
+           05  WS-RPT-PAGE-NUMBER      PIC ZZ9.
+
+       01  WS-REPORT-DATE-LINE.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  WS-RPT-RUN-DATE         PIC X(10).
+
+       01  WS-REPORT-COLUMN-HEADER-1.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "DIVIDEND".
+           05  FILLER                  PIC X(10) VALUE "DIVISOR".
+           05  FILLER                  PIC X(12) VALUE "RESULT".
+
+       01  WS-REPORT-COLUMN-HEADER-2.
+           05  FILLER                  PIC X(42)
+               VALUE ALL "-".
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  WS-RPT-DIVIDEND         PIC ZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  WS-RPT-DIVISOR          PIC ZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  WS-RPT-RESULT           PIC ZZZZ9.9999.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ         PIC 9(7) VALUE 0.
+           05  WS-RECORDS-COMPUTED     PIC 9(7) VALUE 0.
+           05  WS-RECORDS-REJECTED     PIC 9(7) VALUE 0.
+           05  WS-SUM-RESULT           PIC 9(9)V9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DIVISOR-INPUT-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-RUN-DATE-RAW
+           PERFORM 1050-LOAD-CONTROL-PARMS
+           PERFORM 1060-CHECK-RESTART
+           PERFORM 1065-OPEN-OUTPUT-FILES
+           PERFORM 1080-WRITE-REPORT-HEADERS
+           PERFORM 1100-READ-INPUT.
+
+       1050-LOAD-CONTROL-PARMS.
+           OPEN INPUT DIVISOR-CONTROL-FILE
+           READ DIVISOR-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CTL-MAX-DIVISOR IS NUMERIC
+                       MOVE CTL-MAX-DIVISOR TO WS-MAX-DIVISOR
+                   END-IF
+                   IF CTL-DECIMAL-PLACES IS NUMERIC
+                       AND (CTL-DECIMAL-PLACES = 0
+                            OR CTL-DECIMAL-PLACES = 2
+                            OR CTL-DECIMAL-PLACES = 4)
+                       MOVE CTL-DECIMAL-PLACES TO WS-DECIMAL-PLACES
+                   END-IF
+           END-READ
+           CLOSE DIVISOR-CONTROL-FILE
+
+           EVALUATE WS-DECIMAL-PLACES
+               WHEN 0
+                   MOVE 1 TO WS-SCALE-FACTOR
+               WHEN 2
+                   MOVE 100 TO WS-SCALE-FACTOR
+               WHEN 4
+                   MOVE 10000 TO WS-SCALE-FACTOR
+           END-EVALUATE.
+
+       1060-CHECK-RESTART.
+           OPEN INPUT DIVISOR-RESTART-FILE
+           READ DIVISOR-RESTART-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-LAST-RECORD-NUM TO WS-RESTART-RECORD-NUM
+                   MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                   MOVE CKPT-RECORDS-COMPUTED TO WS-RECORDS-COMPUTED
+                   MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   MOVE CKPT-SUM-RESULT TO WS-SUM-RESULT
+                   MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER
+           END-READ
+           CLOSE DIVISOR-RESTART-FILE
+
+           IF WS-RESTART-RECORD-NUM > 0 THEN
+               DISPLAY "Restarting after checkpoint record "
+                   WS-RESTART-RECORD-NUM
+               PERFORM 1070-SKIP-PROCESSED-RECORDS
+           END-IF.
+
+       1070-SKIP-PROCESSED-RECORDS.
+           PERFORM WITH TEST AFTER
+               VARYING WS-SKIP-COUNT FROM 1 BY 1
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-RECORD-NUM
+                   OR WS-END-OF-FILE
+               READ DIVISOR-INPUT-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       1065-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-RECORD-NUM > 0 THEN
+               OPEN EXTEND DIVISOR-OUTPUT-FILE
+               OPEN EXTEND DIVISOR-REJECT-FILE
+               OPEN EXTEND DIVISOR-REPORT-FILE
+               OPEN EXTEND DIVISOR-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT DIVISOR-OUTPUT-FILE
+               OPEN OUTPUT DIVISOR-REJECT-FILE
+               OPEN OUTPUT DIVISOR-REPORT-FILE
+               OPEN OUTPUT DIVISOR-EXTRACT-FILE
+           END-IF.
+
+       1080-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-RPT-PAGE-NUMBER
+           WRITE DIV-REPORT-LINE FROM WS-REPORT-TITLE-LINE
+
+           STRING WS-RUN-DATE-RAW(5:2) "/" WS-RUN-DATE-RAW(7:2) "/"
+               WS-RUN-DATE-RAW(1:4)
+               DELIMITED BY SIZE INTO WS-RPT-RUN-DATE
+           WRITE DIV-REPORT-LINE FROM WS-REPORT-DATE-LINE
+           MOVE SPACES TO DIV-REPORT-LINE
+           WRITE DIV-REPORT-LINE
+           WRITE DIV-REPORT-LINE FROM WS-REPORT-COLUMN-HEADER-1
+           WRITE DIV-REPORT-LINE FROM WS-REPORT-COLUMN-HEADER-2
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       1100-READ-INPUT.
+           READ DIVISOR-INPUT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 2100-EDIT-DIVISOR
+
+           IF WS-DIVISOR-VALID THEN
+               COMPUTE WS-SCALED-RESULT ROUNDED =
+                   (WS-DIVIDEND * WS-SCALE-FACTOR) / WS-DIVISOR
+               COMPUTE WS-VAR-1 = WS-SCALED-RESULT / WS-SCALE-FACTOR
+               COMPUTE WS-VAR-2 = WS-DIVIDEND / WS-DIVISOR
+               COMPUTE WS-VAR-3 = WS-DIVIDEND - (WS-VAR-2 * WS-DIVISOR)
+               DISPLAY "Quotient: " WS-VAR-2 " Remainder: " WS-VAR-3
+               ADD 1 TO WS-RECORDS-COMPUTED
+               ADD WS-VAR-1 TO WS-SUM-RESULT
+               PERFORM 2900-WRITE-RESULT
+           ELSE
+               PERFORM 2800-REJECT-RECORD
+           END-IF
+
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2950-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 1100-READ-INPUT.
+
+       2100-EDIT-DIVISOR.
+           SET WS-DIVISOR-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF DI-DIVIDEND IS NOT NUMERIC THEN
+               SET WS-DIVISOR-INVALID TO TRUE
+               MOVE "NONNUMD" TO WS-REJECT-REASON
+           ELSE
+               MOVE DI-DIVIDEND TO WS-DIVIDEND
+               IF DI-DIVISOR IS NOT NUMERIC THEN
+                   SET WS-DIVISOR-INVALID TO TRUE
+                   MOVE "NONNUM" TO WS-REJECT-REASON
+               ELSE
+                   MOVE DI-DIVISOR TO WS-DIVISOR
+                   IF WS-DIVISOR = 0 THEN
+                       SET WS-DIVISOR-INVALID TO TRUE
+                       MOVE "ZERODIV" TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-DIVISOR > WS-MAX-DIVISOR THEN
+                           SET WS-DIVISOR-INVALID TO TRUE
+                           MOVE "RANGEHI" TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2800-REJECT-RECORD.
+           DISPLAY "Error: invalid divisor, reason " WS-REJECT-REASON
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE DI-DIVIDEND TO WS-REJ-DIVIDEND
+           MOVE DI-DIVISOR TO WS-REJ-DIVISOR
+           MOVE WS-REJECT-REASON TO WS-REJ-REASON-CODE
+           MOVE WS-CURRENT-TIMESTAMP TO WS-REJ-TIMESTAMP
+           WRITE DIV-REJECT-RECORD FROM WS-REJECT-LINE.
+
+       2900-WRITE-RESULT.
+           MOVE WS-DIVIDEND TO WS-OUT-DIVIDEND
+           MOVE WS-DIVISOR TO WS-OUT-DIVISOR
+           MOVE WS-VAR-1 TO WS-OUT-RESULT
+           MOVE WS-VAR-2 TO WS-OUT-QUOTIENT
+           MOVE WS-VAR-3 TO WS-OUT-REMAINDER
+           WRITE DIV-OUTPUT-RECORD FROM WS-OUTPUT-LINE
+           PERFORM 2920-WRITE-REPORT-LINE
+           PERFORM 2940-WRITE-EXTRACT-RECORD.
+
+       2920-WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1080-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE WS-DIVIDEND TO WS-RPT-DIVIDEND
+           MOVE WS-DIVISOR TO WS-RPT-DIVISOR
+           MOVE WS-VAR-1 TO WS-RPT-RESULT
+           WRITE DIV-REPORT-LINE FROM WS-REPORT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       2940-WRITE-EXTRACT-RECORD.
+           MOVE WS-DIVIDEND TO EXT-DIVIDEND
+           MOVE WS-DIVISOR TO EXT-DIVISOR
+           MOVE WS-VAR-1 TO EXT-RESULT
+           MOVE WS-RUN-DATE-RAW TO EXT-RUN-DATE
+           WRITE DIV-EXTRACT-RECORD.
+
+       2950-WRITE-CHECKPOINT.
+           OPEN OUTPUT DIVISOR-RESTART-FILE
+           MOVE WS-RECORDS-READ TO CKPT-LAST-RECORD-NUM
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE WS-RECORDS-COMPUTED TO CKPT-RECORDS-COMPUTED
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+           MOVE WS-SUM-RESULT TO CKPT-SUM-RESULT
+           MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER
+           WRITE DIV-RESTART-RECORD
+           CLOSE DIVISOR-RESTART-FILE.
+
+       9000-TERMINATE.
+           PERFORM 9100-PRINT-CONTROL-REPORT
+           PERFORM 9200-CLEAR-CHECKPOINT
+           CLOSE DIVISOR-INPUT-FILE
+           CLOSE DIVISOR-OUTPUT-FILE
+           CLOSE DIVISOR-REJECT-FILE
+           CLOSE DIVISOR-REPORT-FILE
+           CLOSE DIVISOR-EXTRACT-FILE.
+
+       9200-CLEAR-CHECKPOINT.
+           OPEN OUTPUT DIVISOR-RESTART-FILE
+           CLOSE DIVISOR-RESTART-FILE.
+
+       9100-PRINT-CONTROL-REPORT.
+           DISPLAY "==================================================".
+           DISPLAY "        END-OF-JOB CONTROL TOTAL / RECONCILIATION".
+           DISPLAY "==================================================".
+           DISPLAY "RECORDS READ . . . . . . . . . : " WS-RECORDS-READ.
+           DISPLAY "RECORDS COMPUTED SUCCESSFULLY . . : "
+               WS-RECORDS-COMPUTED.
+           DISPLAY "RECORDS REJECTED (ZERO DIVISOR) . : "
+               WS-RECORDS-REJECTED.
+           DISPLAY "SUM OF ALL WS-VAR-1 RESULTS . . . : " WS-SUM-RESULT.
+           DISPLAY "==================================================".
